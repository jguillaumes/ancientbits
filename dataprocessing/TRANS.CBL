@@ -1,12 +1,27 @@
-01  TRANS.
-    03 TCODE                 PIC XX.
-    03 TTEXT                 PIC X(84).
-    03 LPDATA REDEFINES TTEXT.
-       05 LPID               PIC XXXX.
-       05 LPNAME             PIC X(40).
-       05 LPARTIST           PIC X(40).
-    03 TRACKDATA REDEFINES TTEXT.
-       05 FILLER             PIC XXXX.
-       05 TRACKNUM           PIC XX.
-       05 TRACKNAME          PIC X(40).
-       05 TRACKSECONDS       PIC 99999.
+       01  TRANS.
+           03 TCODE                 PIC XX.
+              88 TCODE-LP-ADD       VALUE 'LA'.
+              88 TCODE-LP-CHANGE    VALUE 'LC'.
+              88 TCODE-LP-DELETE    VALUE 'LD'.
+              88 TCODE-TRACK-ADD    VALUE 'TA'.
+              88 TCODE-TRACK-CHANGE VALUE 'TC'.
+              88 TCODE-TRACK-DELETE VALUE 'TD'.
+              88 TCODE-LP-METADATA  VALUE 'LM'.
+              88 TCODE-VALID        VALUE 'LA' 'LC' 'LD' 'TA' 'TC'
+                                           'TD' 'LM'.
+           03 TTEXT                 PIC X(84).
+           03 LPDATA REDEFINES TTEXT.
+              05 LPID               PIC XXXX.
+              05 LPNAME             PIC X(40).
+              05 LPARTIST           PIC X(40).
+           03 TRACKDATA REDEFINES TTEXT.
+              05 LPID               PIC XXXX.
+              05 TRACKNUM           PIC XX.
+              05 TRACKNAME          PIC X(40).
+              05 TRACKSECONDS       PIC 99999.
+           03 LMDATA REDEFINES TTEXT.
+              05 LPID               PIC XXXX.
+              05 LPFORMAT           PIC X(03).
+              05 LPYEAR             PIC 9(04).
+              05 LPLABEL            PIC X(30).
+              05 FILLER             PIC X(43).
