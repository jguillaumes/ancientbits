@@ -0,0 +1,6 @@
+       01  TRACK-MASTER-RECORD.
+           03 TRKM-KEY.
+              05 TRKM-KEY-LPID      PIC X(04).
+              05 TRKM-KEY-TRACKNUM  PIC X(02).
+           03 TRKM-TRACKNAME        PIC X(40).
+           03 TRKM-TRACKSECONDS     PIC 9(05).
