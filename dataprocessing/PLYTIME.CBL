@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PLYTIME.
+       AUTHOR.        DATA PROCESSING.
+       INSTALLATION.  CATALOG SYSTEMS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+      *>----------------------------------------------------------*
+      *> MODIFICATION HISTORY                                     *
+      *>----------------------------------------------------------*
+      *> 2026-08-08  DP  INITIAL VERSION - SUM TRACKSECONDS BY     *
+      *>                 LPID TO REPORT TOTAL ALBUM PLAYING TIME,  *
+      *>                 AND FLAG ANY ALBUM TOTAL THAT IS NOT       *
+      *>                 PLAUSIBLE FOR A VINYL RELEASE.            *
+      *> 2026-08-09  DP  RAISE THE UPPER PLAUSIBLE BOUND TO A       *
+      *>                 WHOLE-ALBUM (BOTH SIDES) FIGURE - THE     *
+      *>                 ORIGINAL 1800 SECONDS WAS A PER-SIDE       *
+      *>                 FIGURE AND WAS FLAGGING ORDINARY DOUBLE-   *
+      *>                 SIDED ALBUMS AS SUSPICIOUSLY LONG.        *
+      *>----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GENERIC.
+       OBJECT-COMPUTER.  GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRACK-MASTER    ASSIGN TO "TRKMAST"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS TRKM-KEY.
+
+           SELECT LP-MASTER       ASSIGN TO "LPMAST"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS LPM-LPID.
+
+           SELECT PLAY-RPT        ASSIGN TO "PLYRPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRACK-MASTER.
+           COPY TRKMAST.
+
+       FD  LP-MASTER.
+           COPY LPMAST.
+
+       FD  PLAY-RPT
+           RECORDING MODE IS F.
+       01  PLAY-RPT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SWITCH           PIC X(01)     VALUE 'N'.
+           88 WS-EOF               VALUE 'Y'.
+
+       77  WS-FIRST-SWITCH         PIC X(01)     VALUE 'Y'.
+           88 WS-FIRST-TRACK       VALUE 'Y'.
+
+       77  WS-PREV-LPID            PIC X(04)     VALUE SPACES.
+       77  WS-ALBUM-SECONDS        PIC 9(07) COMP VALUE ZERO.
+       77  WS-ALBUM-COUNT          PIC 9(07) COMP VALUE ZERO.
+       77  WS-FLAGGED-COUNT        PIC 9(07) COMP VALUE ZERO.
+
+       77  WS-MIN-PLAUSIBLE-SECS   PIC 9(05)     VALUE 00060.
+       77  WS-MAX-PLAUSIBLE-SECS   PIC 9(05)     VALUE 03600.
+
+       01  WS-ALBUM-LINE.
+           03 WA-LPID               PIC X(04).
+           03 FILLER                 PIC X(02)  VALUE SPACES.
+           03 WA-LPNAME              PIC X(40).
+           03 FILLER                 PIC X(02)  VALUE SPACES.
+           03 WA-TOTAL-SECONDS       PIC ZZZ,ZZ9.
+           03 FILLER                 PIC X(02)  VALUE SPACES.
+           03 WA-FLAG                PIC X(30).
+
+       01  WS-SUMMARY-LINE.
+           03 WS-SUMMARY-TEXT       PIC X(40).
+           03 WS-SUMMARY-COUNT      PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------*
+      *> 0000-MAINLINE                                            *
+      *>----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-TRACK THRU 2000-PROCESS-TRACK-EXIT
+               UNTIL WS-EOF
+           IF NOT WS-FIRST-TRACK
+               PERFORM 2900-FLUSH-ALBUM-TOTAL
+                   THRU 2900-FLUSH-ALBUM-TOTAL-EXIT
+           END-IF
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------*
+      *> 1000-INITIALIZE - OPEN FILES, PRIME THE FIRST RECORD     *
+      *>----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  TRACK-MASTER
+           OPEN INPUT  LP-MASTER
+           OPEN OUTPUT PLAY-RPT
+           PERFORM 8000-READ-TRACK-NEXT THRU 8000-READ-TRACK-NEXT-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2000-PROCESS-TRACK - ACCUMULATE TRACKSECONDS BY LPID,    *
+      *>                      BREAKING WHEN THE LPID CHANGES      *
+      *>----------------------------------------------------------*
+       2000-PROCESS-TRACK.
+           IF WS-FIRST-TRACK
+               PERFORM 2100-START-NEW-ALBUM
+                   THRU 2100-START-NEW-ALBUM-EXIT
+           ELSE
+               IF TRKM-KEY-LPID NOT = WS-PREV-LPID
+                   PERFORM 2900-FLUSH-ALBUM-TOTAL
+                       THRU 2900-FLUSH-ALBUM-TOTAL-EXIT
+                   PERFORM 2100-START-NEW-ALBUM
+                       THRU 2100-START-NEW-ALBUM-EXIT
+               END-IF
+           END-IF
+           ADD TRKM-TRACKSECONDS TO WS-ALBUM-SECONDS
+           PERFORM 8000-READ-TRACK-NEXT THRU 8000-READ-TRACK-NEXT-EXIT.
+       2000-PROCESS-TRACK-EXIT.
+           EXIT.
+
+       2100-START-NEW-ALBUM.
+           MOVE TRKM-KEY-LPID TO WS-PREV-LPID
+           MOVE ZERO          TO WS-ALBUM-SECONDS
+           MOVE 'N'           TO WS-FIRST-SWITCH.
+       2100-START-NEW-ALBUM-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2900-FLUSH-ALBUM-TOTAL - PRINT ONE ALBUM'S PLAYING TIME, *
+      *>                          FLAGGING IMPLAUSIBLE TOTALS     *
+      *>----------------------------------------------------------*
+       2900-FLUSH-ALBUM-TOTAL.
+           MOVE WS-PREV-LPID TO LPM-LPID
+           READ LP-MASTER
+               INVALID KEY
+                   MOVE "*** LPID NOT ON LP MASTER ***" TO LPM-LPNAME
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+           MOVE WS-PREV-LPID      TO WA-LPID
+           MOVE LPM-LPNAME        TO WA-LPNAME
+           MOVE WS-ALBUM-SECONDS  TO WA-TOTAL-SECONDS
+           MOVE SPACES            TO WA-FLAG
+           IF WS-ALBUM-SECONDS < WS-MIN-PLAUSIBLE-SECS
+               MOVE "*** SUSPICIOUSLY SHORT ***" TO WA-FLAG
+               ADD 1 TO WS-FLAGGED-COUNT
+           ELSE
+               IF WS-ALBUM-SECONDS > WS-MAX-PLAUSIBLE-SECS
+                   MOVE "*** SUSPICIOUSLY LONG ***" TO WA-FLAG
+                   ADD 1 TO WS-FLAGGED-COUNT
+               END-IF
+           END-IF
+           WRITE PLAY-RPT-LINE FROM WS-ALBUM-LINE
+           ADD 1 TO WS-ALBUM-COUNT.
+       2900-FLUSH-ALBUM-TOTAL-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 3000-TERMINATE - WRITE THE RUN SUMMARY AND CLOSE FILES   *
+      *>----------------------------------------------------------*
+       3000-TERMINATE.
+           MOVE "ALBUMS REPORTED................"  TO WS-SUMMARY-TEXT
+           MOVE WS-ALBUM-COUNT                       TO WS-SUMMARY-COUNT
+           WRITE PLAY-RPT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE "ALBUMS FLAGGED AS IMPLAUSIBLE..."  TO WS-SUMMARY-TEXT
+           MOVE WS-FLAGGED-COUNT                     TO WS-SUMMARY-COUNT
+           WRITE PLAY-RPT-LINE FROM WS-SUMMARY-LINE
+
+           CLOSE TRACK-MASTER
+           CLOSE LP-MASTER
+           CLOSE PLAY-RPT.
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 8000-READ-TRACK-NEXT - READ THE NEXT TRACK MASTER RECORD *
+      *>----------------------------------------------------------*
+       8000-READ-TRACK-NEXT.
+           READ TRACK-MASTER NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       8000-READ-TRACK-NEXT-EXIT.
+           EXIT.
