@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TRANEDIT.
+       AUTHOR.        DATA PROCESSING.
+       INSTALLATION.  CATALOG SYSTEMS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+      *>----------------------------------------------------------*
+      *> MODIFICATION HISTORY                                     *
+      *>----------------------------------------------------------*
+      *> 2026-08-08  DP  INITIAL VERSION - EDIT/VALIDATE TCODE     *
+      *>                 AGAINST THE KNOWN DOMAIN BEFORE THE       *
+      *>                 TRANSACTIONS ARE HANDED TO THE CATALOG    *
+      *>                 LOAD.  REJECTS GO TO AN EXCEPTION REPORT  *
+      *>                 WITH THE RAW TTEXT, ACCEPTS GO TO A NEW   *
+      *>                 TRANSACTION FILE FOR THE LOAD TO READ.    *
+      *>----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GENERIC.
+       OBJECT-COMPUTER.  GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN        ASSIGN TO "TRANSIN"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-OUT       ASSIGN TO "TRANSOUT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPT-RPT      ASSIGN TO "EXCPRPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN
+           RECORDING MODE IS F.
+           COPY TRANS.
+
+       FD  TRANS-OUT
+           RECORDING MODE IS F.
+       01  TRANS-OUT-RECORD.
+           03 TO-TCODE           PIC XX.
+           03 TO-TTEXT           PIC X(84).
+
+       FD  EXCEPT-RPT
+           RECORDING MODE IS F.
+       01  EXCEPT-RPT-LINE       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SWITCH          PIC X(01)     VALUE 'N'.
+           88 WS-EOF              VALUE 'Y'.
+           88 WS-NOT-EOF          VALUE 'N'.
+
+       77  WS-ACCEPTED-COUNT      PIC 9(07) COMP VALUE ZERO.
+       77  WS-REJECTED-COUNT      PIC 9(07) COMP VALUE ZERO.
+       77  WS-READ-COUNT          PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-EXCEPT-LINE.
+           03 WE-LABEL            PIC X(14)   VALUE "*** REJECTED ".
+           03 WE-TCODE             PIC X(02).
+           03 FILLER               PIC X(02)   VALUE SPACES.
+           03 WE-TTEXT             PIC X(84).
+
+       01  WS-SUMMARY-LINE.
+           03 WS-SUMMARY-TEXT      PIC X(40).
+           03 WS-SUMMARY-COUNT     PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------*
+      *> 0000-MAINLINE                                            *
+      *>----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-EDIT-TRANS THRU 2000-EDIT-TRANS-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------*
+      *> 1000-INITIALIZE - OPEN FILES, PRIME THE FIRST RECORD     *
+      *>----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  TRANS-IN
+           OPEN OUTPUT TRANS-OUT
+           OPEN OUTPUT EXCEPT-RPT
+           PERFORM 8000-READ-TRANS THRU 8000-READ-TRANS-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2000-EDIT-TRANS - VALIDATE ONE TRANSACTION AND ROUTE IT  *
+      *>----------------------------------------------------------*
+       2000-EDIT-TRANS.
+           IF TCODE-VALID OF TRANS
+               PERFORM 2100-WRITE-ACCEPTED THRU 2100-WRITE-ACCEPTED-EXIT
+           ELSE
+               PERFORM 2200-WRITE-REJECTED THRU 2200-WRITE-REJECTED-EXIT
+           END-IF
+           PERFORM 8000-READ-TRANS THRU 8000-READ-TRANS-EXIT.
+       2000-EDIT-TRANS-EXIT.
+           EXIT.
+
+       2100-WRITE-ACCEPTED.
+           MOVE TCODE OF TRANS TO TO-TCODE
+           MOVE TTEXT OF TRANS TO TO-TTEXT
+           WRITE TRANS-OUT-RECORD
+           ADD 1 TO WS-ACCEPTED-COUNT.
+       2100-WRITE-ACCEPTED-EXIT.
+           EXIT.
+
+       2200-WRITE-REJECTED.
+           MOVE TCODE OF TRANS TO WE-TCODE
+           MOVE TTEXT OF TRANS TO WE-TTEXT
+           WRITE EXCEPT-RPT-LINE FROM WS-EXCEPT-LINE
+           ADD 1 TO WS-REJECTED-COUNT.
+       2200-WRITE-REJECTED-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 3000-TERMINATE - WRITE THE RUN SUMMARY AND CLOSE FILES   *
+      *>----------------------------------------------------------*
+       3000-TERMINATE.
+           MOVE "TRANSACTIONS READ............."  TO WS-SUMMARY-TEXT
+           MOVE WS-READ-COUNT                      TO WS-SUMMARY-COUNT
+           WRITE EXCEPT-RPT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE "TRANSACTIONS ACCEPTED........."  TO WS-SUMMARY-TEXT
+           MOVE WS-ACCEPTED-COUNT                  TO WS-SUMMARY-COUNT
+           WRITE EXCEPT-RPT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE "TRANSACTIONS REJECTED........."  TO WS-SUMMARY-TEXT
+           MOVE WS-REJECTED-COUNT                  TO WS-SUMMARY-COUNT
+           WRITE EXCEPT-RPT-LINE FROM WS-SUMMARY-LINE
+
+           CLOSE TRANS-IN
+           CLOSE TRANS-OUT
+           CLOSE EXCEPT-RPT.
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 8000-READ-TRANS - READ THE NEXT TRANSACTION, SET EOF     *
+      *>----------------------------------------------------------*
+       8000-READ-TRANS.
+           READ TRANS-IN
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+       8000-READ-TRANS-EXIT.
+           EXIT.
