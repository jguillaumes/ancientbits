@@ -0,0 +1,5 @@
+           03 AUD-RUN-DATE           PIC 9(08).
+           03 AUD-TCODE              PIC XX.
+           03 AUD-TTEXT              PIC X(84).
+           03 AUD-AFFECTED-LPID      PIC X(04).
+           03 AUD-AFFECTED-TRACKNUM  PIC X(02).
