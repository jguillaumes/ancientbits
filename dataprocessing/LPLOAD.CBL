@@ -0,0 +1,531 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LPLOAD.
+       AUTHOR.        DATA PROCESSING.
+       INSTALLATION.  CATALOG SYSTEMS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+      *>----------------------------------------------------------*
+      *> MODIFICATION HISTORY                                     *
+      *>----------------------------------------------------------*
+      *> 2026-08-08  DP  INITIAL VERSION - BUILD/MAINTAIN THE LP   *
+      *>                 AND TRACK MASTER FILES FROM THE EDITED    *
+      *>                 TRANS FEED (LA/LC/LD/TA/TC/TD).           *
+      *> 2026-08-08  DP  ADD CHECKPOINT/RESTART.  A CHECKPOINT IS   *
+      *>                 TAKEN EVERY PARM-CHECKPOINT-INTVL INPUT    *
+      *>                 RECORDS; A RESTART RUN SKIPS FORWARD PAST  *
+      *>                 THE RECORDS COVERED BY THE LAST ONE.      *
+      *> 2026-08-08  DP  ADD A DATED AUDIT LOG - EVERY TRANSACTION  *
+      *>                 THAT ACTUALLY UPDATES A MASTER RECORD IS   *
+      *>                 WRITTEN TO AUDITLOG WITH ITS TCODE, RAW    *
+      *>                 TTEXT, AND THE MASTER KEY IT AFFECTED.    *
+      *> 2026-08-08  DP  ADD THE LM TRANSACTION - UPDATES FORMAT,    *
+      *>                 YEAR AND LABEL ON AN EXISTING ALBUM.       *
+      *>----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GENERIC.
+       OBJECT-COMPUTER.  GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN        ASSIGN TO "TRANSOUT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LP-MASTER       ASSIGN TO "LPMAST"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS LPM-LPID.
+
+           SELECT TRACK-MASTER    ASSIGN TO "TRKMAST"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS TRKM-KEY.
+
+           SELECT LOAD-RPT        ASSIGN TO "LOADRPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL LOAD-PARM ASSIGN TO "LOADPARM"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "LPCHKPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG       ASSIGN TO "AUDITLOG"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN
+           RECORDING MODE IS F.
+           COPY TRANS.
+
+       FD  LP-MASTER.
+           COPY LPMAST.
+
+       FD  TRACK-MASTER.
+           COPY TRKMAST.
+
+       FD  LOAD-RPT
+           RECORDING MODE IS F.
+       01  LOAD-RPT-LINE         PIC X(132).
+
+       FD  LOAD-PARM
+           RECORDING MODE IS F.
+       01  LOAD-PARM-RECORD.
+           COPY LDPARM.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           COPY CHKPT.
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           COPY AUDREC.
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SWITCH          PIC X(01)     VALUE 'N'.
+           88 WS-EOF              VALUE 'Y'.
+           88 WS-NOT-EOF          VALUE 'N'.
+
+       77  WS-LA-COUNT            PIC 9(07) COMP VALUE ZERO.
+       77  WS-LC-COUNT            PIC 9(07) COMP VALUE ZERO.
+       77  WS-LD-COUNT            PIC 9(07) COMP VALUE ZERO.
+       77  WS-TA-COUNT            PIC 9(07) COMP VALUE ZERO.
+       77  WS-TC-COUNT            PIC 9(07) COMP VALUE ZERO.
+       77  WS-TD-COUNT            PIC 9(07) COMP VALUE ZERO.
+       77  WS-LM-COUNT            PIC 9(07) COMP VALUE ZERO.
+       77  WS-EXCEPTION-COUNT     PIC 9(07) COMP VALUE ZERO.
+       77  WS-READ-COUNT          PIC 9(07) COMP VALUE ZERO.
+
+       77  WS-PARM-EOF-SWITCH      PIC X(01)     VALUE 'N'.
+           88 WS-PARM-EOF          VALUE 'Y'.
+
+       77  WS-CKP-EOF-SWITCH       PIC X(01)     VALUE 'N'.
+           88 WS-CKP-EOF           VALUE 'Y'.
+
+       77  WS-CKP-FOUND-SWITCH     PIC X(01)     VALUE 'N'.
+           88 WS-CKP-FOUND         VALUE 'Y'.
+
+       77  WS-SKIP-COUNT          PIC 9(07) COMP VALUE ZERO.
+       77  WS-CKP-QUOTIENT        PIC 9(07) COMP VALUE ZERO.
+       77  WS-CKP-REMAINDER       PIC 9(07) COMP VALUE ZERO.
+
+       77  WS-RUN-DATE            PIC 9(08)     VALUE ZERO.
+
+       01  WS-LAST-CHECKPOINT.
+           03 WCK-RECORDS-READ     PIC 9(07)     VALUE ZERO.
+           03 WCK-LA-COUNT         PIC 9(07)     VALUE ZERO.
+           03 WCK-LC-COUNT         PIC 9(07)     VALUE ZERO.
+           03 WCK-LD-COUNT         PIC 9(07)     VALUE ZERO.
+           03 WCK-TA-COUNT         PIC 9(07)     VALUE ZERO.
+           03 WCK-TC-COUNT         PIC 9(07)     VALUE ZERO.
+           03 WCK-TD-COUNT         PIC 9(07)     VALUE ZERO.
+           03 WCK-LM-COUNT         PIC 9(07)     VALUE ZERO.
+           03 WCK-EXCEPTION-COUNT  PIC 9(07)     VALUE ZERO.
+
+       01  WS-EXCEPT-LINE.
+           03 WE-LABEL             PIC X(18)  VALUE "*** NOT APPLIED  ".
+           03 WE-TCODE              PIC X(02).
+           03 FILLER                PIC X(02)  VALUE SPACES.
+           03 WE-TTEXT               PIC X(84).
+
+       01  WS-SUMMARY-LINE.
+           03 WS-SUMMARY-TEXT      PIC X(40).
+           03 WS-SUMMARY-COUNT     PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------*
+      *> 0000-MAINLINE                                            *
+      *>----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-TRANS THRU 2000-PROCESS-TRANS-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------*
+      *> 1000-INITIALIZE - OPEN FILES, HANDLE RESTART, PRIME THE  *
+      *>                   FIRST UNAPPLIED RECORD                 *
+      *>----------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1010-READ-PARM THRU 1010-READ-PARM-EXIT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT  TRANS-IN
+           OPEN I-O    LP-MASTER
+           OPEN I-O    TRACK-MASTER
+           IF PARM-IS-RESTART
+               OPEN EXTEND LOAD-RPT
+               OPEN EXTEND AUDIT-LOG
+               PERFORM 1020-RESTART-SETUP THRU 1020-RESTART-SETUP-EXIT
+           ELSE
+               OPEN OUTPUT LOAD-RPT
+               OPEN OUTPUT AUDIT-LOG
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           PERFORM 8000-READ-TRANS THRU 8000-READ-TRANS-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 1010-READ-PARM - READ THE RESTART FLAG AND CHECKPOINT    *
+      *>                  INTERVAL FROM THE PARAMETER CARD        *
+      *>----------------------------------------------------------*
+       1010-READ-PARM.
+           OPEN INPUT LOAD-PARM
+           READ LOAD-PARM
+               AT END
+                   MOVE 'N'  TO PARM-RESTART
+                   MOVE 1000 TO PARM-CHECKPOINT-INTVL
+           END-READ
+           CLOSE LOAD-PARM
+           IF PARM-CHECKPOINT-INTVL = ZERO
+               MOVE 1000 TO PARM-CHECKPOINT-INTVL
+           END-IF.
+       1010-READ-PARM-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 1020-RESTART-SETUP - FIND THE LAST CHECKPOINT AND SKIP   *
+      *>                      PAST THE RECORDS IT COVERS          *
+      *>----------------------------------------------------------*
+       1020-RESTART-SETUP.
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM 1021-READ-CHECKPOINT THRU 1021-READ-CHECKPOINT-EXIT
+               UNTIL WS-CKP-EOF
+           CLOSE CHECKPOINT-FILE
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CKP-FOUND
+               MOVE WCK-RECORDS-READ TO WS-SKIP-COUNT
+               MOVE WCK-LA-COUNT     TO WS-LA-COUNT
+               MOVE WCK-LC-COUNT     TO WS-LC-COUNT
+               MOVE WCK-LD-COUNT     TO WS-LD-COUNT
+               MOVE WCK-TA-COUNT     TO WS-TA-COUNT
+               MOVE WCK-TC-COUNT     TO WS-TC-COUNT
+               MOVE WCK-TD-COUNT     TO WS-TD-COUNT
+               MOVE WCK-LM-COUNT     TO WS-LM-COUNT
+               MOVE WCK-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+               PERFORM 8000-READ-TRANS THRU 8000-READ-TRANS-EXIT
+                   WS-SKIP-COUNT TIMES
+           END-IF.
+       1020-RESTART-SETUP-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 1021-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD,       *
+      *>                        KEEPING THE LAST ONE SEEN         *
+      *>----------------------------------------------------------*
+       1021-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-CKP-EOF TO TRUE
+               NOT AT END
+                   MOVE CKP-RECORDS-READ TO WCK-RECORDS-READ
+                   MOVE CKP-LA-COUNT     TO WCK-LA-COUNT
+                   MOVE CKP-LC-COUNT     TO WCK-LC-COUNT
+                   MOVE CKP-LD-COUNT     TO WCK-LD-COUNT
+                   MOVE CKP-TA-COUNT     TO WCK-TA-COUNT
+                   MOVE CKP-TC-COUNT     TO WCK-TC-COUNT
+                   MOVE CKP-TD-COUNT     TO WCK-TD-COUNT
+                   MOVE CKP-LM-COUNT     TO WCK-LM-COUNT
+                   MOVE CKP-EXCEPTION-COUNT TO WCK-EXCEPTION-COUNT
+                   SET WS-CKP-FOUND TO TRUE
+           END-READ.
+       1021-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2000-PROCESS-TRANS - APPLY ONE TRANSACTION TO THE MASTER *
+      *>----------------------------------------------------------*
+       2000-PROCESS-TRANS.
+           EVALUATE TRUE
+               WHEN TCODE-LP-ADD OF TRANS
+                   PERFORM 2100-LP-ADD THRU 2100-LP-ADD-EXIT
+               WHEN TCODE-LP-CHANGE OF TRANS
+                   PERFORM 2200-LP-CHANGE THRU 2200-LP-CHANGE-EXIT
+               WHEN TCODE-LP-DELETE OF TRANS
+                   PERFORM 2300-LP-DELETE THRU 2300-LP-DELETE-EXIT
+               WHEN TCODE-TRACK-ADD OF TRANS
+                   PERFORM 2400-TRACK-ADD THRU 2400-TRACK-ADD-EXIT
+               WHEN TCODE-TRACK-CHANGE OF TRANS
+                   PERFORM 2500-TRACK-CHANGE THRU 2500-TRACK-CHANGE-EXIT
+               WHEN TCODE-TRACK-DELETE OF TRANS
+                   PERFORM 2600-TRACK-DELETE THRU 2600-TRACK-DELETE-EXIT
+               WHEN TCODE-LP-METADATA OF TRANS
+                   PERFORM 2700-LP-METADATA THRU 2700-LP-METADATA-EXIT
+           END-EVALUATE
+           PERFORM 2800-MAYBE-CHECKPOINT THRU 2800-MAYBE-CHECKPOINT-EXIT
+           PERFORM 8000-READ-TRANS THRU 8000-READ-TRANS-EXIT.
+       2000-PROCESS-TRANS-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2800-MAYBE-CHECKPOINT - TAKE A CHECKPOINT EVERY           *
+      *>                         PARM-CHECKPOINT-INTVL RECORDS     *
+      *>----------------------------------------------------------*
+       2800-MAYBE-CHECKPOINT.
+           DIVIDE WS-READ-COUNT BY PARM-CHECKPOINT-INTVL
+               GIVING WS-CKP-QUOTIENT REMAINDER WS-CKP-REMAINDER
+           IF WS-CKP-REMAINDER = ZERO
+               PERFORM 2810-WRITE-CHECKPOINT
+                   THRU 2810-WRITE-CHECKPOINT-EXIT
+           END-IF.
+       2800-MAYBE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2810-WRITE-CHECKPOINT - RECORD THE CURRENT POSITION AND  *
+      *>                         APPLIED COUNTS                   *
+      *>----------------------------------------------------------*
+       2810-WRITE-CHECKPOINT.
+           MOVE WS-READ-COUNT TO CKP-RECORDS-READ
+           MOVE WS-LA-COUNT   TO CKP-LA-COUNT
+           MOVE WS-LC-COUNT   TO CKP-LC-COUNT
+           MOVE WS-LD-COUNT   TO CKP-LD-COUNT
+           MOVE WS-TA-COUNT   TO CKP-TA-COUNT
+           MOVE WS-TC-COUNT   TO CKP-TC-COUNT
+           MOVE WS-TD-COUNT   TO CKP-TD-COUNT
+           MOVE WS-LM-COUNT   TO CKP-LM-COUNT
+           MOVE WS-EXCEPTION-COUNT TO CKP-EXCEPTION-COUNT
+           WRITE CHECKPOINT-RECORD.
+       2810-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2900-WRITE-AUDIT - LOG ONE APPLIED TRANSACTION.  THE      *
+      *>                    CALLER MUST HAVE MOVED THE AFFECTED   *
+      *>                    LPID AND TRACKNUM (IF ANY) TO          *
+      *>                    AUD-AFFECTED-LPID/AUD-AFFECTED-        *
+      *>                    TRACKNUM BEFORE PERFORMING THIS.       *
+      *>----------------------------------------------------------*
+       2900-WRITE-AUDIT.
+           MOVE WS-RUN-DATE    TO AUD-RUN-DATE
+           MOVE TCODE OF TRANS TO AUD-TCODE
+           MOVE TTEXT OF TRANS TO AUD-TTEXT
+           WRITE AUDIT-RECORD.
+       2900-WRITE-AUDIT-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2100-LP-ADD - CREATE OR REFRESH AN ALBUM MASTER RECORD   *
+      *>----------------------------------------------------------*
+       2100-LP-ADD.
+           MOVE LPID OF LPDATA TO LPM-LPID
+           READ LP-MASTER
+               INVALID KEY
+                   MOVE LPNAME OF LPDATA   TO LPM-LPNAME
+                   MOVE LPARTIST OF LPDATA TO LPM-LPARTIST
+                   WRITE LP-MASTER-RECORD
+                   ADD 1 TO WS-LA-COUNT
+               NOT INVALID KEY
+                   MOVE LPNAME OF LPDATA   TO LPM-LPNAME
+                   MOVE LPARTIST OF LPDATA TO LPM-LPARTIST
+                   REWRITE LP-MASTER-RECORD
+                   ADD 1 TO WS-LA-COUNT
+           END-READ
+           MOVE LPM-LPID      TO AUD-AFFECTED-LPID
+           MOVE SPACES        TO AUD-AFFECTED-TRACKNUM
+           PERFORM 2900-WRITE-AUDIT THRU 2900-WRITE-AUDIT-EXIT.
+       2100-LP-ADD-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2200-LP-CHANGE - CORRECT LPNAME/LPARTIST ON AN EXISTING  *
+      *>                  ALBUM, KEYED BY LPID                    *
+      *>----------------------------------------------------------*
+       2200-LP-CHANGE.
+           MOVE LPID OF LPDATA TO LPM-LPID
+           READ LP-MASTER
+               INVALID KEY
+                   PERFORM 9000-NOT-APPLIED THRU 9000-NOT-APPLIED-EXIT
+               NOT INVALID KEY
+                   MOVE LPNAME OF LPDATA   TO LPM-LPNAME
+                   MOVE LPARTIST OF LPDATA TO LPM-LPARTIST
+                   REWRITE LP-MASTER-RECORD
+                   ADD 1 TO WS-LC-COUNT
+                   MOVE LPM-LPID    TO AUD-AFFECTED-LPID
+                   MOVE SPACES      TO AUD-AFFECTED-TRACKNUM
+                   PERFORM 2900-WRITE-AUDIT THRU 2900-WRITE-AUDIT-EXIT
+           END-READ.
+       2200-LP-CHANGE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2300-LP-DELETE - RETIRE AN ALBUM FROM THE MASTER         *
+      *>----------------------------------------------------------*
+       2300-LP-DELETE.
+           MOVE LPID OF LPDATA TO LPM-LPID
+           READ LP-MASTER
+               INVALID KEY
+                   PERFORM 9000-NOT-APPLIED THRU 9000-NOT-APPLIED-EXIT
+               NOT INVALID KEY
+                   DELETE LP-MASTER RECORD
+                   ADD 1 TO WS-LD-COUNT
+                   MOVE LPM-LPID    TO AUD-AFFECTED-LPID
+                   MOVE SPACES      TO AUD-AFFECTED-TRACKNUM
+                   PERFORM 2900-WRITE-AUDIT THRU 2900-WRITE-AUDIT-EXIT
+           END-READ.
+       2300-LP-DELETE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2400-TRACK-ADD - CREATE OR REFRESH A TRACK MASTER RECORD *
+      *>----------------------------------------------------------*
+       2400-TRACK-ADD.
+           MOVE LPID OF TRACKDATA     TO TRKM-KEY-LPID
+           MOVE TRACKNUM OF TRACKDATA TO TRKM-KEY-TRACKNUM
+           READ TRACK-MASTER
+               INVALID KEY
+                   MOVE TRACKNAME OF TRACKDATA    TO TRKM-TRACKNAME
+                   MOVE TRACKSECONDS OF TRACKDATA TO TRKM-TRACKSECONDS
+                   WRITE TRACK-MASTER-RECORD
+                   ADD 1 TO WS-TA-COUNT
+               NOT INVALID KEY
+                   MOVE TRACKNAME OF TRACKDATA    TO TRKM-TRACKNAME
+                   MOVE TRACKSECONDS OF TRACKDATA TO TRKM-TRACKSECONDS
+                   REWRITE TRACK-MASTER-RECORD
+                   ADD 1 TO WS-TA-COUNT
+           END-READ
+           MOVE TRKM-KEY-LPID      TO AUD-AFFECTED-LPID
+           MOVE TRKM-KEY-TRACKNUM  TO AUD-AFFECTED-TRACKNUM
+           PERFORM 2900-WRITE-AUDIT THRU 2900-WRITE-AUDIT-EXIT.
+       2400-TRACK-ADD-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2500-TRACK-CHANGE - CORRECT TRACKNAME/TRACKSECONDS ON AN *
+      *>                     EXISTING TRACK, KEYED BY LPID+NUM    *
+      *>----------------------------------------------------------*
+       2500-TRACK-CHANGE.
+           MOVE LPID OF TRACKDATA     TO TRKM-KEY-LPID
+           MOVE TRACKNUM OF TRACKDATA TO TRKM-KEY-TRACKNUM
+           READ TRACK-MASTER
+               INVALID KEY
+                   PERFORM 9000-NOT-APPLIED THRU 9000-NOT-APPLIED-EXIT
+               NOT INVALID KEY
+                   MOVE TRACKNAME OF TRACKDATA    TO TRKM-TRACKNAME
+                   MOVE TRACKSECONDS OF TRACKDATA TO TRKM-TRACKSECONDS
+                   REWRITE TRACK-MASTER-RECORD
+                   ADD 1 TO WS-TC-COUNT
+                   MOVE TRKM-KEY-LPID      TO AUD-AFFECTED-LPID
+                   MOVE TRKM-KEY-TRACKNUM  TO AUD-AFFECTED-TRACKNUM
+                   PERFORM 2900-WRITE-AUDIT THRU 2900-WRITE-AUDIT-EXIT
+           END-READ.
+       2500-TRACK-CHANGE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2600-TRACK-DELETE - REMOVE A TRACK FROM THE MASTER       *
+      *>----------------------------------------------------------*
+       2600-TRACK-DELETE.
+           MOVE LPID OF TRACKDATA     TO TRKM-KEY-LPID
+           MOVE TRACKNUM OF TRACKDATA TO TRKM-KEY-TRACKNUM
+           READ TRACK-MASTER
+               INVALID KEY
+                   PERFORM 9000-NOT-APPLIED THRU 9000-NOT-APPLIED-EXIT
+               NOT INVALID KEY
+                   DELETE TRACK-MASTER RECORD
+                   ADD 1 TO WS-TD-COUNT
+                   MOVE TRKM-KEY-LPID      TO AUD-AFFECTED-LPID
+                   MOVE TRKM-KEY-TRACKNUM  TO AUD-AFFECTED-TRACKNUM
+                   PERFORM 2900-WRITE-AUDIT THRU 2900-WRITE-AUDIT-EXIT
+           END-READ.
+       2600-TRACK-DELETE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2700-LP-METADATA - UPDATE FORMAT/YEAR/LABEL ON AN         *
+      *>                    EXISTING ALBUM, KEYED BY LPID          *
+      *>----------------------------------------------------------*
+       2700-LP-METADATA.
+           MOVE LPID OF LMDATA TO LPM-LPID
+           READ LP-MASTER
+               INVALID KEY
+                   PERFORM 9000-NOT-APPLIED THRU 9000-NOT-APPLIED-EXIT
+               NOT INVALID KEY
+                   MOVE LPFORMAT OF LMDATA TO LPM-LPFORMAT
+                   MOVE LPYEAR OF LMDATA   TO LPM-LPYEAR
+                   MOVE LPLABEL OF LMDATA  TO LPM-LPLABEL
+                   REWRITE LP-MASTER-RECORD
+                   ADD 1 TO WS-LM-COUNT
+                   MOVE LPM-LPID    TO AUD-AFFECTED-LPID
+                   MOVE SPACES      TO AUD-AFFECTED-TRACKNUM
+                   PERFORM 2900-WRITE-AUDIT THRU 2900-WRITE-AUDIT-EXIT
+           END-READ.
+       2700-LP-METADATA-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 3000-TERMINATE - WRITE THE RUN SUMMARY AND CLOSE FILES   *
+      *>----------------------------------------------------------*
+       3000-TERMINATE.
+           MOVE "ALBUMS ADDED/REFRESHED (LA)..."  TO WS-SUMMARY-TEXT
+           MOVE WS-LA-COUNT                        TO WS-SUMMARY-COUNT
+           WRITE LOAD-RPT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE "ALBUMS CHANGED (LC)..........."  TO WS-SUMMARY-TEXT
+           MOVE WS-LC-COUNT                        TO WS-SUMMARY-COUNT
+           WRITE LOAD-RPT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE "ALBUMS DELETED (LD)..........."  TO WS-SUMMARY-TEXT
+           MOVE WS-LD-COUNT                        TO WS-SUMMARY-COUNT
+           WRITE LOAD-RPT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE "TRACKS ADDED/REFRESHED (TA)..."  TO WS-SUMMARY-TEXT
+           MOVE WS-TA-COUNT                        TO WS-SUMMARY-COUNT
+           WRITE LOAD-RPT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE "TRACKS CHANGED (TC)..........."  TO WS-SUMMARY-TEXT
+           MOVE WS-TC-COUNT                        TO WS-SUMMARY-COUNT
+           WRITE LOAD-RPT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE "TRACKS DELETED (TD)..........."  TO WS-SUMMARY-TEXT
+           MOVE WS-TD-COUNT                        TO WS-SUMMARY-COUNT
+           WRITE LOAD-RPT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE "ALBUMS METADATA UPDATED (LM)...."  TO WS-SUMMARY-TEXT
+           MOVE WS-LM-COUNT                        TO WS-SUMMARY-COUNT
+           WRITE LOAD-RPT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE "TRANSACTIONS NOT APPLIED......"  TO WS-SUMMARY-TEXT
+           MOVE WS-EXCEPTION-COUNT                 TO WS-SUMMARY-COUNT
+           WRITE LOAD-RPT-LINE FROM WS-SUMMARY-LINE
+
+           CLOSE TRANS-IN
+           CLOSE LP-MASTER
+           CLOSE TRACK-MASTER
+           CLOSE LOAD-RPT
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-LOG.
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 8000-READ-TRANS - READ THE NEXT TRANSACTION, SET EOF     *
+      *>----------------------------------------------------------*
+       8000-READ-TRANS.
+           READ TRANS-IN
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+       8000-READ-TRANS-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 9000-NOT-APPLIED - LOG A CHANGE/DELETE WITH NO MATCHING  *
+      *>                    MASTER RECORD                         *
+      *>----------------------------------------------------------*
+       9000-NOT-APPLIED.
+           MOVE TCODE OF TRANS TO WE-TCODE
+           MOVE TTEXT OF TRANS TO WE-TTEXT
+           WRITE LOAD-RPT-LINE FROM WS-EXCEPT-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       9000-NOT-APPLIED-EXIT.
+           EXIT.
