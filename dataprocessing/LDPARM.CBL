@@ -0,0 +1,3 @@
+           03 PARM-RESTART           PIC X(01).
+              88 PARM-IS-RESTART     VALUE 'Y'.
+           03 PARM-CHECKPOINT-INTVL  PIC 9(07).
