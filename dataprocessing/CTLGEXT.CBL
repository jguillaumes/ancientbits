@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CTLGEXT.
+       AUTHOR.        DATA PROCESSING.
+       INSTALLATION.  CATALOG SYSTEMS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+      *>----------------------------------------------------------*
+      *> MODIFICATION HISTORY                                     *
+      *>----------------------------------------------------------*
+      *> 2026-08-08  DP  INITIAL VERSION - FLATTEN THE LP AND      *
+      *>                 TRACK MASTER FILES INTO A SINGLE CSV      *
+      *>                 EXTRACT (ONE ROW PER TRACK) FOR THE WEB    *
+      *>                 STOREFRONT FEED.  AN ALBUM WITH NO TRACKS *
+      *>                 STILL PRODUCES ONE ROW WITH BLANK TRACK    *
+      *>                 COLUMNS SO IT IS NOT DROPPED FROM THE     *
+      *>                 FEED.                                     *
+      *>----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GENERIC.
+       OBJECT-COMPUTER.  GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LP-MASTER       ASSIGN TO "LPMAST"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS LPM-LPID.
+
+           SELECT TRACK-MASTER    ASSIGN TO "TRKMAST"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS TRKM-KEY.
+
+           SELECT CATALOG-EXTRACT ASSIGN TO "CTLGCSV"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LP-MASTER.
+           COPY LPMAST.
+
+       FD  TRACK-MASTER.
+           COPY TRKMAST.
+
+       FD  CATALOG-EXTRACT
+           RECORDING MODE IS F.
+       01  CATALOG-EXTRACT-LINE   PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       77  WS-LP-EOF-SWITCH        PIC X(01)     VALUE 'N'.
+           88 WS-LP-EOF            VALUE 'Y'.
+
+       77  WS-TRACK-DONE-SWITCH    PIC X(01)     VALUE 'N'.
+           88 WS-TRACK-DONE        VALUE 'Y'.
+
+       77  WS-ALBUM-COUNT          PIC 9(07) COMP VALUE ZERO.
+       77  WS-TRACK-COUNT          PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-CSV-ROW.
+           03 WC-LPID               PIC X(04).
+           03 WC-LPNAME             PIC X(40).
+           03 WC-LPARTIST           PIC X(40).
+           03 WC-LPFORMAT           PIC X(03).
+           03 WC-LPYEAR             PIC 9(04).
+           03 WC-LPLABEL            PIC X(30).
+           03 WC-TRACKNUM           PIC X(02).
+           03 WC-TRACKNAME          PIC X(40).
+           03 WC-TRACKSECONDS       PIC Z(04)9.
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------*
+      *> 0000-MAINLINE                                            *
+      *>----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-ALBUM THRU 2000-PROCESS-ALBUM-EXIT
+               UNTIL WS-LP-EOF
+           PERFORM 4000-TERMINATE THRU 4000-TERMINATE-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------*
+      *> 1000-INITIALIZE - OPEN FILES, WRITE THE CSV HEADER ROW   *
+      *>----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  LP-MASTER
+           OPEN INPUT  TRACK-MASTER
+           OPEN OUTPUT CATALOG-EXTRACT
+           MOVE "LPID,LPNAME,LPARTIST,LPFORMAT,LPYEAR,LPLABEL,"
+                & "TRACKNUM,TRACKNAME,TRACKSECONDS"
+                             TO CATALOG-EXTRACT-LINE
+           WRITE CATALOG-EXTRACT-LINE
+           PERFORM 8100-READ-LP-NEXT THRU 8100-READ-LP-NEXT-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2000-PROCESS-ALBUM - WRITE ONE CSV ROW PER TRACK ON THE   *
+      *>                      CURRENT ALBUM (OR ONE BLANK-TRACK    *
+      *>                      ROW IF IT HAS NO TRACKS)             *
+      *>----------------------------------------------------------*
+       2000-PROCESS-ALBUM.
+           PERFORM 2100-START-TRACKS THRU 2100-START-TRACKS-EXIT
+           IF WS-TRACK-DONE
+               PERFORM 2300-WRITE-BLANK-TRACK-ROW
+                   THRU 2300-WRITE-BLANK-TRACK-ROW-EXIT
+           ELSE
+               PERFORM 2200-WRITE-TRACK-ROW
+                   THRU 2200-WRITE-TRACK-ROW-EXIT
+                   UNTIL WS-TRACK-DONE
+           END-IF
+           ADD 1 TO WS-ALBUM-COUNT
+           PERFORM 8100-READ-LP-NEXT THRU 8100-READ-LP-NEXT-EXIT.
+       2000-PROCESS-ALBUM-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2100-START-TRACKS - POSITION TRACK-MASTER AT THE FIRST    *
+      *>                     TRACK (IF ANY) OF THE CURRENT ALBUM  *
+      *>----------------------------------------------------------*
+       2100-START-TRACKS.
+           MOVE 'N' TO WS-TRACK-DONE-SWITCH
+           MOVE LPM-LPID   TO TRKM-KEY-LPID
+           MOVE LOW-VALUES TO TRKM-KEY-TRACKNUM
+           START TRACK-MASTER KEY IS >= TRKM-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-TRACK-DONE-SWITCH
+               NOT INVALID KEY
+                   PERFORM 8000-READ-TRACK-NEXT
+                       THRU 8000-READ-TRACK-NEXT-EXIT
+                   IF NOT WS-TRACK-DONE
+                       IF TRKM-KEY-LPID NOT = LPM-LPID
+                           MOVE 'Y' TO WS-TRACK-DONE-SWITCH
+                       END-IF
+                   END-IF
+           END-START.
+       2100-START-TRACKS-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2200-WRITE-TRACK-ROW - EMIT ONE CSV ROW AND ADVANCE TO    *
+      *>                        THE NEXT TRACK ON THIS ALBUM       *
+      *>----------------------------------------------------------*
+       2200-WRITE-TRACK-ROW.
+           MOVE LPM-LPID          TO WC-LPID
+           MOVE LPM-LPNAME        TO WC-LPNAME
+           MOVE LPM-LPARTIST      TO WC-LPARTIST
+           MOVE LPM-LPFORMAT      TO WC-LPFORMAT
+           MOVE LPM-LPYEAR        TO WC-LPYEAR
+           MOVE LPM-LPLABEL       TO WC-LPLABEL
+           MOVE TRKM-KEY-TRACKNUM TO WC-TRACKNUM
+           MOVE TRKM-TRACKNAME    TO WC-TRACKNAME
+           MOVE TRKM-TRACKSECONDS TO WC-TRACKSECONDS
+           PERFORM 2900-FORMAT-CSV-LINE THRU 2900-FORMAT-CSV-LINE-EXIT
+           WRITE CATALOG-EXTRACT-LINE
+           ADD 1 TO WS-TRACK-COUNT
+           PERFORM 8000-READ-TRACK-NEXT THRU 8000-READ-TRACK-NEXT-EXIT
+           IF NOT WS-TRACK-DONE
+               IF TRKM-KEY-LPID NOT = LPM-LPID
+                   MOVE 'Y' TO WS-TRACK-DONE-SWITCH
+               END-IF
+           END-IF.
+       2200-WRITE-TRACK-ROW-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2300-WRITE-BLANK-TRACK-ROW - THE ALBUM HAS NO TRACKS ON   *
+      *>                              TRACK-MASTER; EMIT ONE ROW   *
+      *>                              SO IT STILL APPEARS IN THE  *
+      *>                              FEED, WITH BLANK TRACK       *
+      *>                              COLUMNS                      *
+      *>----------------------------------------------------------*
+       2300-WRITE-BLANK-TRACK-ROW.
+           MOVE LPM-LPID     TO WC-LPID
+           MOVE LPM-LPNAME   TO WC-LPNAME
+           MOVE LPM-LPARTIST TO WC-LPARTIST
+           MOVE LPM-LPFORMAT TO WC-LPFORMAT
+           MOVE LPM-LPYEAR   TO WC-LPYEAR
+           MOVE LPM-LPLABEL  TO WC-LPLABEL
+           MOVE SPACES       TO WC-TRACKNUM
+           MOVE SPACES       TO WC-TRACKNAME
+           MOVE ZERO         TO WC-TRACKSECONDS
+           PERFORM 2900-FORMAT-CSV-LINE THRU 2900-FORMAT-CSV-LINE-EXIT
+           WRITE CATALOG-EXTRACT-LINE.
+       2300-WRITE-BLANK-TRACK-ROW-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2900-FORMAT-CSV-LINE - BUILD ONE COMMA-SEPARATED ROW,     *
+      *>                        QUOTING THE TEXT COLUMNS AND       *
+      *>                        TRIMMING THEIR FIXED-WIDTH PADDING *
+      *>                        SO THE STOREFRONT DOES NOT HAVE TO.*
+      *>                        THE TEXT COLUMNS ARE FIXED-WIDTH,  *
+      *>                        SO THE STANDARD CSV ESCAPE OF      *
+      *>                        DOUBLING AN EMBEDDED QUOTE MARK    *
+      *>                        WOULD OVERFLOW THE FIELD; INSTEAD  *
+      *>                        ANY EMBEDDED QUOTE MARK IS         *
+      *>                        NEUTRALIZED TO AN APOSTROPHE SO IT *
+      *>                        CANNOT DESYNC THE ROW.             *
+      *>----------------------------------------------------------*
+       2900-FORMAT-CSV-LINE.
+           INSPECT WC-LPNAME     REPLACING ALL '"' BY "'"
+           INSPECT WC-LPARTIST   REPLACING ALL '"' BY "'"
+           INSPECT WC-LPLABEL    REPLACING ALL '"' BY "'"
+           INSPECT WC-TRACKNAME  REPLACING ALL '"' BY "'"
+           MOVE SPACES TO CATALOG-EXTRACT-LINE
+           STRING
+               '"' WC-LPID                          '"' ','
+               '"' FUNCTION TRIM(WC-LPNAME)          '"' ','
+               '"' FUNCTION TRIM(WC-LPARTIST)        '"' ','
+               '"' FUNCTION TRIM(WC-LPFORMAT)        '"' ','
+               WC-LPYEAR                ','
+               '"' FUNCTION TRIM(WC-LPLABEL)         '"' ','
+               '"' WC-TRACKNUM      '"' ','
+               '"' FUNCTION TRIM(WC-TRACKNAME)       '"' ','
+               WC-TRACKSECONDS
+               DELIMITED BY SIZE
+               INTO CATALOG-EXTRACT-LINE
+           END-STRING.
+       2900-FORMAT-CSV-LINE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 4000-TERMINATE - WRITE THE RUN SUMMARY AND CLOSE FILES   *
+      *>----------------------------------------------------------*
+       4000-TERMINATE.
+           DISPLAY "CTLGEXT - ALBUMS EXTRACTED: "   WS-ALBUM-COUNT
+           DISPLAY "CTLGEXT - TRACK ROWS WRITTEN: " WS-TRACK-COUNT
+           CLOSE LP-MASTER
+           CLOSE TRACK-MASTER
+           CLOSE CATALOG-EXTRACT.
+       4000-TERMINATE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 8000-READ-TRACK-NEXT - READ THE NEXT TRACK MASTER RECORD *
+      *>----------------------------------------------------------*
+       8000-READ-TRACK-NEXT.
+           READ TRACK-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-TRACK-DONE-SWITCH
+           END-READ.
+       8000-READ-TRACK-NEXT-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 8100-READ-LP-NEXT - READ THE NEXT LP MASTER RECORD       *
+      *>----------------------------------------------------------*
+       8100-READ-LP-NEXT.
+           READ LP-MASTER NEXT RECORD
+               AT END
+                   SET WS-LP-EOF TO TRUE
+           END-READ.
+       8100-READ-LP-NEXT-EXIT.
+           EXIT.
