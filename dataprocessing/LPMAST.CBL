@@ -0,0 +1,7 @@
+       01  LP-MASTER-RECORD.
+           03 LPM-LPID              PIC X(04).
+           03 LPM-LPNAME            PIC X(40).
+           03 LPM-LPARTIST          PIC X(40).
+           03 LPM-LPFORMAT          PIC X(03).
+           03 LPM-LPYEAR            PIC 9(04).
+           03 LPM-LPLABEL           PIC X(30).
