@@ -0,0 +1,9 @@
+           03 CKP-RECORDS-READ      PIC 9(07).
+           03 CKP-LA-COUNT          PIC 9(07).
+           03 CKP-LC-COUNT          PIC 9(07).
+           03 CKP-LD-COUNT          PIC 9(07).
+           03 CKP-TA-COUNT          PIC 9(07).
+           03 CKP-TC-COUNT          PIC 9(07).
+           03 CKP-TD-COUNT          PIC 9(07).
+           03 CKP-LM-COUNT          PIC 9(07).
+           03 CKP-EXCEPTION-COUNT   PIC 9(07).
