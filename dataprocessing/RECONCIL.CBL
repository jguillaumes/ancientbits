@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RECONCIL.
+       AUTHOR.        DATA PROCESSING.
+       INSTALLATION.  CATALOG SYSTEMS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+      *>----------------------------------------------------------*
+      *> MODIFICATION HISTORY                                     *
+      *>----------------------------------------------------------*
+      *> 2026-08-08  DP  INITIAL VERSION - CROSS-CHECK THE LP AND  *
+      *>                 TRACK MASTER FILES.  REPORTS ANY TRACK    *
+      *>                 WHOSE LPID HAS NO LP MASTER RECORD, AND    *
+      *>                 ANY LP MASTER RECORD WITH NO TRACKS.      *
+      *>----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GENERIC.
+       OBJECT-COMPUTER.  GENERIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LP-MASTER       ASSIGN TO "LPMAST"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS LPM-LPID.
+
+           SELECT TRACK-MASTER    ASSIGN TO "TRKMAST"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS TRKM-KEY.
+
+           SELECT RECON-RPT       ASSIGN TO "RECONRPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LP-MASTER.
+           COPY LPMAST.
+
+       FD  TRACK-MASTER.
+           COPY TRKMAST.
+
+       FD  RECON-RPT
+           RECORDING MODE IS F.
+       01  RECON-RPT-LINE        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-LP-EOF-SWITCH       PIC X(01)     VALUE 'N'.
+           88 WS-LP-EOF           VALUE 'Y'.
+
+       77  WS-TRK-EOF-SWITCH      PIC X(01)     VALUE 'N'.
+           88 WS-TRK-EOF          VALUE 'Y'.
+
+       77  WS-FOUND-SWITCH        PIC X(01)     VALUE 'N'.
+           88 WS-LP-FOUND         VALUE 'Y'.
+           88 WS-LP-NOT-FOUND     VALUE 'N'.
+
+       77  WS-ORPHAN-COUNT        PIC 9(07) COMP VALUE ZERO.
+       77  WS-NO-TRACK-COUNT      PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-ORPHAN-LINE.
+           03 FILLER               PIC X(18)
+                                    VALUE "ORPHAN TRACK LPID ".
+           03 WO-LPID               PIC X(04).
+           03 FILLER                PIC X(02)  VALUE SPACES.
+           03 WO-TRACKNUM           PIC X(02).
+           03 FILLER                PIC X(02)  VALUE SPACES.
+           03 WO-TRACKNAME          PIC X(40).
+
+       01  WS-NO-TRACK-LINE.
+           03 FILLER               PIC X(18)
+                                    VALUE "LP WITH NO TRACKS ".
+           03 WN-LPID               PIC X(04).
+           03 FILLER                PIC X(02)  VALUE SPACES.
+           03 WN-LPNAME             PIC X(40).
+
+       01  WS-SUMMARY-LINE.
+           03 WS-SUMMARY-TEXT      PIC X(40).
+           03 WS-SUMMARY-COUNT     PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *>----------------------------------------------------------*
+      *> 0000-MAINLINE                                            *
+      *>----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           PERFORM 1100-ORPHAN-TRACK-PASS
+               THRU 1100-ORPHAN-TRACK-PASS-EXIT
+           PERFORM 1200-EMPTY-ALBUM-PASS
+               THRU 1200-EMPTY-ALBUM-PASS-EXIT
+           PERFORM 4000-TERMINATE THRU 4000-TERMINATE-EXIT
+           GOBACK.
+
+      *>----------------------------------------------------------*
+      *> 1000-INITIALIZE - OPEN THE REPORT FILE                  *
+      *>----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT RECON-RPT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 1100-ORPHAN-TRACK-PASS - WALK TRACK-MASTER SEQUENTIALLY, *
+      *>                          LOOKING UP EACH LPID AT RANDOM  *
+      *>----------------------------------------------------------*
+       1100-ORPHAN-TRACK-PASS.
+           OPEN INPUT TRACK-MASTER
+           OPEN INPUT LP-MASTER
+           MOVE 'N' TO WS-TRK-EOF-SWITCH
+           PERFORM 8000-READ-TRACK-NEXT THRU 8000-READ-TRACK-NEXT-EXIT
+           PERFORM 2000-CHECK-ORPHAN-TRACKS
+               THRU 2000-CHECK-ORPHAN-TRACKS-EXIT
+               UNTIL WS-TRK-EOF
+           CLOSE TRACK-MASTER
+           CLOSE LP-MASTER.
+       1100-ORPHAN-TRACK-PASS-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 1200-EMPTY-ALBUM-PASS - WALK LP-MASTER SEQUENTIALLY,     *
+      *>                         BROWSING TRACK-MASTER BY LPID    *
+      *>----------------------------------------------------------*
+       1200-EMPTY-ALBUM-PASS.
+           OPEN INPUT LP-MASTER
+           OPEN INPUT TRACK-MASTER
+           MOVE 'N' TO WS-LP-EOF-SWITCH
+           PERFORM 8100-READ-LP-NEXT THRU 8100-READ-LP-NEXT-EXIT
+           PERFORM 3000-CHECK-EMPTY-ALBUMS
+               THRU 3000-CHECK-EMPTY-ALBUMS-EXIT
+               UNTIL WS-LP-EOF
+           CLOSE LP-MASTER
+           CLOSE TRACK-MASTER.
+       1200-EMPTY-ALBUM-PASS-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 2000-CHECK-ORPHAN-TRACKS - EVERY TRACK MUST HAVE AN LP   *
+      *>----------------------------------------------------------*
+       2000-CHECK-ORPHAN-TRACKS.
+           MOVE TRKM-KEY-LPID TO LPM-LPID
+           READ LP-MASTER
+               INVALID KEY
+                   SET WS-LP-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-LP-FOUND TO TRUE
+           END-READ
+           IF WS-LP-NOT-FOUND
+               MOVE TRKM-KEY-LPID     TO WO-LPID
+               MOVE TRKM-KEY-TRACKNUM TO WO-TRACKNUM
+               MOVE TRKM-TRACKNAME    TO WO-TRACKNAME
+               WRITE RECON-RPT-LINE FROM WS-ORPHAN-LINE
+               ADD 1 TO WS-ORPHAN-COUNT
+           END-IF
+           PERFORM 8000-READ-TRACK-NEXT THRU 8000-READ-TRACK-NEXT-EXIT.
+       2000-CHECK-ORPHAN-TRACKS-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 3000-CHECK-EMPTY-ALBUMS - EVERY LP SHOULD HAVE A TRACK   *
+      *>----------------------------------------------------------*
+       3000-CHECK-EMPTY-ALBUMS.
+           MOVE LPM-LPID      TO TRKM-KEY-LPID
+           MOVE LOW-VALUES    TO TRKM-KEY-TRACKNUM
+           START TRACK-MASTER KEY IS >= TRKM-KEY
+               INVALID KEY
+                   SET WS-LP-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   READ TRACK-MASTER NEXT RECORD
+                       AT END
+                           SET WS-LP-NOT-FOUND TO TRUE
+                       NOT AT END
+                           IF TRKM-KEY-LPID = LPM-LPID
+                               SET WS-LP-FOUND TO TRUE
+                           ELSE
+                               SET WS-LP-NOT-FOUND TO TRUE
+                           END-IF
+                   END-READ
+           END-START
+           IF WS-LP-NOT-FOUND
+               MOVE LPM-LPID   TO WN-LPID
+               MOVE LPM-LPNAME TO WN-LPNAME
+               WRITE RECON-RPT-LINE FROM WS-NO-TRACK-LINE
+               ADD 1 TO WS-NO-TRACK-COUNT
+           END-IF
+           PERFORM 8100-READ-LP-NEXT THRU 8100-READ-LP-NEXT-EXIT.
+       3000-CHECK-EMPTY-ALBUMS-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 4000-TERMINATE - WRITE THE RUN SUMMARY AND CLOSE FILES   *
+      *>----------------------------------------------------------*
+       4000-TERMINATE.
+           MOVE "ORPHAN TRACKS FOUND............"  TO WS-SUMMARY-TEXT
+           MOVE WS-ORPHAN-COUNT                     TO WS-SUMMARY-COUNT
+           WRITE RECON-RPT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE "ALBUMS WITH NO TRACKS FOUND....."  TO WS-SUMMARY-TEXT
+           MOVE WS-NO-TRACK-COUNT                    TO WS-SUMMARY-COUNT
+           WRITE RECON-RPT-LINE FROM WS-SUMMARY-LINE
+
+           CLOSE RECON-RPT.
+       4000-TERMINATE-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 8000-READ-TRACK-NEXT - READ THE NEXT TRACK MASTER RECORD *
+      *>----------------------------------------------------------*
+       8000-READ-TRACK-NEXT.
+           READ TRACK-MASTER NEXT RECORD
+               AT END
+                   SET WS-TRK-EOF TO TRUE
+           END-READ.
+       8000-READ-TRACK-NEXT-EXIT.
+           EXIT.
+
+      *>----------------------------------------------------------*
+      *> 8100-READ-LP-NEXT - READ THE NEXT LP MASTER RECORD       *
+      *>----------------------------------------------------------*
+       8100-READ-LP-NEXT.
+           READ LP-MASTER NEXT RECORD
+               AT END
+                   SET WS-LP-EOF TO TRUE
+           END-READ.
+       8100-READ-LP-NEXT-EXIT.
+           EXIT.
